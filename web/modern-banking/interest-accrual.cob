@@ -0,0 +1,79 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. InterestAccrual.
+000030
+000040 ENVIRONMENT DIVISION.
+000050
+000060 INPUT-OUTPUT SECTION.
+000070
+000100 FILE-CONTROL.
+000110   SELECT OPTIONAL ACCOUNTS
+000120   ASSIGN TO '/var/banking/accounts.dat'
+000130   FILE STATUS IS FileErrorAccounts
+000140   LOCK MODE IS AUTOMATIC
+000150   ORGANIZATION IS INDEXED
+000160   ACCESS IS SEQUENTIAL
+000170   RECORD KEY Account OF AccountRecord.
+000180
+000190 DATA DIVISION.
+000200
+000210 FILE SECTION.
+000220
+000230 FD ACCOUNTS.
+000240   COPY ACCTREC.
+000250
+000260 WORKING-STORAGE SECTION.
+000270
+000280 01 FileErrorAccounts PIC XX.
+000290
+000300 01 CurDateTime PIC X(21).
+000310 01 CurDateYMD  PIC 9(8) VALUE 0.
+000320
+000330 01 InterestRateEnv PIC X(10).
+000340 01 InterestRate    PIC 9(1)V9(6) VALUE 0.
+000350 01 InterestAmt     PIC 9(18)V99 VALUE 0.
+000360
+000370 01 AccountsRead    PIC 9(9) VALUE 0.
+000380 01 AccountsAccrued PIC 9(9) VALUE 0.
+000390
+000400 PROCEDURE DIVISION.
+000410
+000420 000-Main.
+000430   PERFORM 100-Initialize
+000440   PERFORM 200-Process-Accounts
+000450   PERFORM 900-Finish
+000460   STOP RUN
+000470   .
+000480
+000490 100-Initialize.
+000500   MOVE FUNCTION CURRENT-DATE TO CurDateTime
+000510   MOVE CurDateTime (1:8) TO CurDateYMD
+000520   ACCEPT InterestRateEnv FROM ENVIRONMENT 'INTEREST_RATE'
+000530   IF InterestRateEnv > 0
+000540     MOVE FUNCTION NUMVAL (InterestRateEnv) TO InterestRate
+000550   ELSE
+000560     MOVE 0.0001 TO InterestRate
+000570   END-IF
+000580   .
+000590
+000600 200-Process-Accounts.
+000610   OPEN I-O ACCOUNTS
+000620   PERFORM FOREVER
+000630     READ ACCOUNTS NEXT INTO AccountRecord AT END EXIT
+000640     ADD 1 TO AccountsRead
+000650     IF AccrualDate NOT = CurDateYMD
+000660       COMPUTE InterestAmt ROUNDED = Balance * InterestRate
+000670       ADD InterestAmt TO Balance
+000680       MOVE CurDateYMD TO AccrualDate
+000690       REWRITE AccountRecord
+000700       ADD 1 TO AccountsAccrued
+000710     END-IF
+000720   END-PERFORM
+000730   CLOSE ACCOUNTS
+000740   .
+000750
+000760 900-Finish.
+000770   DISPLAY 'Accounts read: '
+000780   DISPLAY AccountsRead
+000790   DISPLAY 'Accounts accrued: '
+000800   DISPLAY AccountsAccrued
+000810   .
