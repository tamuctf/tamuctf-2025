@@ -11,7 +11,7 @@
 000130   SORT STATUS IS FileErrorUsers
 000140   LOCK MODE IS AUTOMATIC
 000150   ORGANIZATION INDEXED
-000160   ACCESS MODE RANDOM
+000160   ACCESS MODE DYNAMIC
 000170   RECORD IS Username IN UserRecord
 000200   ALTERNATE RECORD IS Cookie IN UserRecord.
 000210
@@ -28,8 +28,27 @@
 000340   LOCK MODE IS AUTOMATIC
 000350   ORGANIZATION IS LINE SEQUENTIAL
 000360   ACCESS SEQUENTIAL.
-000370
-000400 DATA DIVISION.
+000361
+000362   SELECT OPTIONAL PENDINGTMP
+000363   ASSIGN TO '/var/banking/pending.tmp'
+000364   LOCK MODE IS AUTOMATIC
+000365   ORGANIZATION IS LINE SEQUENTIAL
+000366   ACCESS SEQUENTIAL.
+000367
+000368   SELECT OPTIONAL LEDGER
+000369   ASSIGN TO '/var/banking/ledger.dat'
+000370   LOCK MODE IS AUTOMATIC
+000371   ORGANIZATION IS LINE SEQUENTIAL
+000372   ACCESS SEQUENTIAL.
+000373
+000374   SELECT OPTIONAL BATCHCKPT
+000375   ASSIGN TO '/var/banking/batch_checkpoint.dat'
+000376   FILE STATUS IS FileErrorCkpt
+000377   LOCK MODE IS AUTOMATIC
+000378   ORGANIZATION IS LINE SEQUENTIAL
+000379   ACCESS SEQUENTIAL.
+000380
+000390 DATA DIVISION.
 000410
 000420 FILE SECTION.
 000430
@@ -42,20 +61,42 @@
 000520   05 AccountList.
 000530     10 AccountCount PIC 9(1) VALUE 0.
 000540     10 Account OCCURS 8 TIMES PIC 9(12).
+000541   05 LastActivity   PIC 9(18) VALUE 0.
+000542   05 FailedAttempts PIC 9(2) VALUE 0.
+000543   05 LockUntil      PIC 9(18) VALUE 0.
 000550
 000560 FD ACCOUNTS.
-000570 01 AccountRecord.
-000600   05 Account PICTURE 9(12) VALUE 0.
-000610   05 Balance PIC 9(18)V99 VALUE 0.
+000565   COPY ACCTREC.
 000620
 000630 FD PENDING.
 000640 01 PendingRecord.
-000650   05 Info PIC X(110).
-000660
+000650   05 Info PIC X(128).
+000651
+000652 FD PENDINGTMP.
+000653 01 PendingTmpRecord.
+000654   05 InfoTmp PIC X(128).
+000655
+000656 FD LEDGER.
+000657 01 LedgerRecord.
+000658   05 LedgerInfo PIC X(150).
+000659
+000660 FD BATCHCKPT.
+000661 01 CkptRecord.
+000662   05 CkptInfo PIC X(103).
+000663
 000670 WORKING-STORAGE SECTION.
 000700
 000710 01 FileErrorUsers    PIC XX.
 000720 01 FileErrorAccounts PIC XX.
+000721 01 FileErrorCkpt     PIC XX.
+000722
+000723 01 CurDateTime   PIC X(21).
+000724 01 CurDateYMD    PIC 9(8) VALUE 0.
+000725 01 CurTimeHH     PIC 9(2) VALUE 0.
+000726 01 CurTimeMM     PIC 9(2) VALUE 0.
+000727 01 CurTimeSS     PIC 9(2) VALUE 0.
+000728 01 CurrentSeconds PIC 9(18) VALUE 0.
+000729
 000730
 000740 01 secrets PIC X(64).
 000750 01 flags PIC X(64).
@@ -96,6 +137,7 @@
 001400 01 Loginuser    PIC X(32).
 001410 01 Loginpass    PIC X(32).
 001420 01 Loginattempt PIC 9(1) VALUE 0.
+001421 01 Loginlocked  PIC 9(1) VALUE 0.
 001430 01 Loginsuccess PIC 9(1) VALUE 0.
 001440
 001450 01 SetCookie   PIC 9(1).
@@ -130,8 +172,61 @@
 002020   05 Mod-SS PIC 9(2) COMP.
 002030   05 FILLER PIC 9(2) COMP.
 002040
-002050
-002060 PROCEDURE DIVISION.
+002041 01 LedgerOutcome PIC X(9).
+002042
+002043 01 CkptCount      PIC 9(8) VALUE 0.
+002044 01 CkptInflight   PIC 9(1) VALUE 0.
+002045 01 CkptLedgerDone PIC 9(1) VALUE 0.
+002046 01 CkptSrc        PIC 9(12) VALUE 0.
+002047 01 CkptDst        PIC 9(12) VALUE 0.
+002048 01 CkptCredit     PIC 9(20) VALUE 0.
+002048 01 CkptSrcPreBal  PIC 9(18)V99 VALUE 0.
+002048 01 CkptSrcPreBalX REDEFINES CkptSrcPreBal PIC X(20).
+002048 01 CkptDstPreBal  PIC 9(18)V99 VALUE 0.
+002048 01 CkptDstPreBalX REDEFINES CkptDstPreBal PIC X(20).
+002048 01 CkptOutcome    PIC X(9) VALUE SPACES.
+002049 01 CkptSkipInd    USAGE BINARY-LONG VALUE 0.
+002051
+002052 01 SessionMaxAgeSec  PIC 9(8) VALUE 0.
+002053 01 SessionMaxAgeEnv  PIC X(8).
+002054 01 SessionAgeSec     PIC 9(18) VALUE 0.
+002055
+002056 01 LoginMaxAttempts  PIC 9(2) VALUE 0.
+002057 01 LoginMaxAttEnv    PIC X(4).
+002058 01 LoginLockSec      PIC 9(8) VALUE 0.
+002059 01 LoginLockSecEnv   PIC X(8).
+002060
+002061 01 TxLimit       PIC 9(18)V99 VALUE 0.
+002062 01 TxLimitEnv     PIC X(20).
+002063 01 DailyLimit     PIC 9(18)V99 VALUE 0.
+002064 01 DailyLimitEnv  PIC X(20).
+002065 01 DailySent      PIC 9(18)V99 VALUE 0.
+002066 01 LimitOK        PIC 9(1) VALUE 0.
+002067 01 LimitTodayDay  PIC 9(9) VALUE 0.
+002067 01 LimitEntryDay  PIC 9(9) VALUE 0.
+002068 01 SendLimited    PIC 9(1) VALUE 0.
+002069 01 LimitPendCredit PIC 9(20) VALUE 0.
+002069 01 LimitPendTimestamp PIC 9(18) VALUE 0.
+002067
+002068 01 AdminUsername   PIC X(32).
+002069 01 AdminSearchDone USAGE BINARY-LONG VALUE 0.
+002070 01 AdminFnd        PIC 9(1) VALUE 0.
+002071
+002072 01 PendCancelId    PIC 9(8) VALUE 0.
+002073 01 PendRecInd      USAGE BINARY-LONG VALUE 0.
+002074 01 PendMine        PIC 9(1) VALUE 0.
+002075
+002076 01 HistTarget      PIC 9(12) VALUE 0.
+002077 01 HistSrc         PIC 9(12) VALUE 0.
+002078 01 HistDst         PIC 9(12) VALUE 0.
+002079 01 HistCredit      PIC 9(20) VALUE 0.
+002080 01 HistMemo        PIC X(64).
+002081 01 HistOutcome     PIC X(9).
+002082 01 HistTimestamp   PIC 9(18) VALUE 0.
+002083 01 HistCounterparty PIC 9(12) VALUE 0.
+002075
+002076
+002077 PROCEDURE DIVISION.
 002070 GO TO 000-Route.
 002100
 002110 100-Parse-Args.
@@ -165,6 +260,16 @@
 002450   .
 002460
 002470
+002490 106-DB-Timestamp.
+002491   MOVE FUNCTION CURRENT-DATE TO CurDateTime
+002492   MOVE CurDateTime (1:8) TO CurDateYMD
+002493   MOVE CurDateTime (9:2) TO CurTimeHH
+002494   MOVE CurDateTime (11:2) TO CurTimeMM
+002495   MOVE CurDateTime (13:2) TO CurTimeSS
+002496   COMPUTE CurrentSeconds = FUNCTION INTEGER-OF-DATE (CurDateYMD)
+002497   * 86400 + CurTimeHH * 3600 + CurTimeMM * 60 + CurTimeSS
+002498   .
+002499
 002500 102-Decode.
 002510   MOVE 1 TO UrlTmp1
 002520   MOVE 1 TO UrlTmp2
@@ -241,24 +346,56 @@
 003610   .
 003620
 003630 101-DB-Login.
+003631   MOVE 0 TO LoginMaxAttempts LoginLockSec
+003632   ACCEPT LoginMaxAttEnv FROM ENVIRONMENT 'LOGIN_MAX_ATTEMPTS'
+003633   IF LoginMaxAttEnv > 0
+003634     MOVE LoginMaxAttEnv TO LoginMaxAttempts
+003635   ELSE
+003636     MOVE 5 TO LoginMaxAttempts
+003637   END-IF
+003641   ACCEPT LoginLockSecEnv FROM ENVIRONMENT 'LOGIN_LOCK_SECONDS'
+003642   IF LoginLockSecEnv > 0
+003643     MOVE LoginLockSecEnv TO LoginLockSec
+003644   ELSE
+003645     MOVE 900 TO LoginLockSec
+003646   END-IF
+003647   PERFORM 106-DB-Timestamp
 003640   MOVE Loginuser to Username
 003650   MOVE 0 TO Loginsuccess
+003651   MOVE 0 TO Loginlocked
 003660   OPEN INPUT USERS
 003670     READ USERS INTO UserRecord KEY IS Username
 003700     IF FileErrorUsers = "00"
-003710       IF Password = Loginpass
-003720         MOVE 1 To Loginsuccess
-003730       END-IF
+003705       IF LockUntil > CurrentSeconds
+003706         MOVE 1 TO Loginlocked
+003707       ELSE
+003710         IF Password = Loginpass
+003720           MOVE 1 To Loginsuccess
+003730         END-IF
+003732       END-IF
 003740     ELSE
 003750       DISPLAY FileErrorUsers
 003760     END-IF
 003770   CLOSE USERS
 004000   IF Loginsuccess = 1
+004005     MOVE 0 TO FailedAttempts
+004006     MOVE 0 TO LockUntil
+004007     MOVE CurrentSeconds TO LastActivity
 004010     PERFORM 103-DB-CookieGen
 004020     MOVE 1 TO SetCookie
 004030     OPEN I-O USERS
 004040       REWRITE UserRecord
 004050     CLOSE USERS
+004055   ELSE
+004056     IF FileErrorUsers = "00" AND LockUntil <= CurrentSeconds
+004057       ADD 1 TO FailedAttempts
+004058       IF FailedAttempts >= LoginMaxAttempts
+004059         COMPUTE LockUntil = CurrentSeconds + LoginLockSec
+004060       END-IF
+004061       OPEN I-O USERS
+004062         REWRITE UserRecord
+004063       CLOSE USERS
+004064     END-IF
 004060   END-IF
 004070   .
 004100
@@ -279,6 +416,10 @@
 004270     MOVE 0 to AccountCount
 004300     PERFORM 103-DB-CookieGen
 004310     MOVE 0 TO IsAdmin
+004311     MOVE 0 TO FailedAttempts
+004312     MOVE 0 TO LockUntil
+004313     PERFORM 106-DB-Timestamp
+004314     MOVE CurrentSeconds TO LastActivity
 004320
 004330     OPEN I-O USERS
 004340       WRITE UserRecord
@@ -303,15 +444,32 @@
 004570   .
 004600
 004610 103-DB-CookieCheck.
+004611   PERFORM 106-DB-Timestamp
+004612   MOVE 0 TO SessionMaxAgeSec
+004613   ACCEPT SessionMaxAgeEnv FROM ENVIRONMENT 'SESSION_IDLE_SECONDS'
+004614   IF SessionMaxAgeEnv > 0
+004615     MOVE SessionMaxAgeEnv TO SessionMaxAgeSec
+004616   ELSE
+004617     MOVE 1800 TO SessionMaxAgeSec
+004618   END-IF
 004620   MOVE ReqCookieVal to Cookie
 004630   MOVE 0 TO Loginsuccess
 004640   OPEN INPUT USERS
 004650     READ USERS INTO UserRecord KEY IS Cookie
 004660     IF FileErrorUsers = "00"
-004670       MOVE 1 TO Loginsuccess
+004665       COMPUTE SessionAgeSec = CurrentSeconds - LastActivity
+004667       IF SessionAgeSec <= SessionMaxAgeSec
+004670         MOVE 1 TO Loginsuccess
+004672       END-IF
 004700     END-IF
 004710   CLOSE USERS
-004720     .
+004715   IF Loginsuccess = 1
+004716     MOVE CurrentSeconds TO LastActivity
+004717     OPEN I-O USERS
+004718       REWRITE UserRecord
+004719     CLOSE USERS
+004720   END-IF
+004721     .
 004730
 004740 103-DB-AdminCheck.
 004750   MOVE 0 TO Loginsuccess
@@ -342,95 +500,469 @@
 005260   MOVE AccountSrc TO Info (1:)
 005270   MOVE AccountDst TO Info (14:)
 005300   MOVE Credit TO Info (27:)
-005310   MOVE Memo TO Info (48:)
+005310   MOVE Memo TO Info (48:63)
+005311   PERFORM 106-DB-Timestamp
+005312   MOVE CurrentSeconds TO Info (111:18)
 005320   OPEN EXTEND PENDING
 005330     WRITE PendingRecord
 005340   CLOSE PENDING
 005350   .
-005360
-005370 103-DB-BatchProcess.
-005400   IF ReqCookieName NOT = "session"
-005410     PERFORM 000-Redirect-Login
-005420     EXIT SECTION
-005430   END-IF
+005351
+005352 107-DB-CkptLoad.
+005353   MOVE 0 TO CkptCount
+005354   MOVE 0 TO CkptInflight
+005355   MOVE 0 TO CkptLedgerDone
+005356   MOVE 0 TO CkptSrc
+005357   MOVE 0 TO CkptDst
+005358   MOVE 0 TO CkptCredit
+005358   MOVE 0 TO CkptSrcPreBal
+005358   MOVE 0 TO CkptDstPreBal
+005358   MOVE SPACES TO CkptOutcome
+005359   OPEN INPUT BATCHCKPT
+005360   READ BATCHCKPT INTO CkptRecord
+005361   IF FileErrorCkpt = "00"
+005362     MOVE CkptInfo (1:8) TO CkptCount
+005363     MOVE CkptInfo (9:1) TO CkptInflight
+005364     MOVE CkptInfo (10:1) TO CkptLedgerDone
+005365     MOVE CkptInfo (11:12) TO CkptSrc
+005366     MOVE CkptInfo (23:12) TO CkptDst
+005367     MOVE CkptInfo (35:20) TO CkptCredit
+005367     MOVE CkptInfo (55:20) TO CkptSrcPreBalX
+005367     MOVE CkptInfo (75:20) TO CkptDstPreBalX
+005367     MOVE CkptInfo (95:9) TO CkptOutcome
+005368   END-IF
+005369   CLOSE BATCHCKPT
+005370   .
+005371
+005372 108-DB-CkptSave.
+005373   MOVE CkptCount TO CkptInfo (1:8)
+005374   MOVE CkptInflight TO CkptInfo (9:1)
+005375   MOVE CkptLedgerDone TO CkptInfo (10:1)
+005376   MOVE CkptSrc TO CkptInfo (11:12)
+005377   MOVE CkptDst TO CkptInfo (23:12)
+005378   MOVE CkptCredit TO CkptInfo (35:20)
+005378   MOVE CkptSrcPreBalX TO CkptInfo (55:20)
+005378   MOVE CkptDstPreBalX TO CkptInfo (75:20)
+005378   MOVE CkptOutcome TO CkptInfo (95:9)
+005379   OPEN OUTPUT BATCHCKPT
+005380     WRITE CkptRecord
+005381   CLOSE BATCHCKPT
+005382   .
+005383
+005384 109-DB-LedgerAppend.
+005385   MOVE AccountSrc TO LedgerInfo (1:12)
+005386   MOVE AccountDst TO LedgerInfo (14:12)
+005387   MOVE Credit TO LedgerInfo (27:20)
+005388   MOVE Memo TO LedgerInfo (48:64)
+005389   MOVE LedgerOutcome TO LedgerInfo (112:9)
+005390   PERFORM 106-DB-Timestamp
+005391   MOVE CurrentSeconds TO LedgerInfo (121:18)
+005392   OPEN EXTEND LEDGER
+005393     WRITE LedgerRecord
+005394   CLOSE LEDGER
+005395   .
+005396
+005397 110-DB-LedgerHistory.
+005398  OPEN INPUT LEDGER
+005399  PERFORM FOREVER
+005400    READ LEDGER INTO LedgerRecord AT END EXIT
+005401    MOVE LedgerInfo (1:12) TO HistSrc
+005402    MOVE LedgerInfo (14:12) TO HistDst
+005403    MOVE LedgerInfo (27:20) TO HistCredit
+005404    MOVE LedgerInfo (48:64) TO HistMemo
+005405    MOVE LedgerInfo (112:9) TO HistOutcome
+005406    MOVE LedgerInfo (121:18) TO HistTimestamp
+005407    IF HistSrc = HistTarget OR HistDst = HistTarget
+005408      IF HistSrc = HistTarget
+005409        MOVE HistDst TO HistCounterparty
+005410      ELSE
+005411        MOVE HistSrc TO HistCounterparty
+005412      END-IF
+005413      DISPLAY '<tr><td>' WITH NO ADVANCING
+005414      DISPLAY HistTimestamp WITH NO ADVANCING
+005415      DISPLAY '</td><td>' WITH NO ADVANCING
+005416      DISPLAY HistCounterparty WITH NO ADVANCING
+005417      DISPLAY '</td><td>' WITH NO ADVANCING
+005418      DISPLAY HistCredit WITH NO ADVANCING
+005419      DISPLAY '</td><td>' WITH NO ADVANCING
+005420      DISPLAY HistMemo WITH NO ADVANCING
+005421      DISPLAY '</td><td>' WITH NO ADVANCING
+005422      DISPLAY HistOutcome WITH NO ADVANCING
+005423      DISPLAY '</td></tr>'
+005424    END-IF
+005425  END-PERFORM
+005426  CLOSE LEDGER
+005427  .
+005428
+005430 111-DB-AdminDirectory.
+005431   MOVE 1 TO AdminSearchDone
+005432   MOVE LOW-VALUES TO Username
+005433   OPEN INPUT USERS
+005434   START USERS KEY IS GREATER THAN Username
+005435     INVALID KEY MOVE 0 TO AdminSearchDone
+005436   END-START
+005437   IF AdminSearchDone = 0
+005438     CLOSE USERS
+005439     EXIT SECTION
+005440   END-IF
+005441   PERFORM FOREVER
+005442     READ USERS NEXT INTO UserRecord AT END EXIT
+005443     DISPLAY '<tr><td>' WITH NO ADVANCING
+005444     DISPLAY Username WITH NO ADVANCING
+005444     DISPLAY '</td><td>' WITH NO ADVANCING
+005445     IF IsAdmin = 1
+005446       DISPLAY 'Yes' WITH NO ADVANCING
+005447     ELSE
+005450       DISPLAY 'No' WITH NO ADVANCING
+005451     END-IF
+005452     DISPLAY '</td><td>' WITH NO ADVANCING
+005453     MOVE 1 TO AccountInd
+005454     PERFORM UNTIL AccountInd > AccountCount
+005455       DISPLAY Account IN AccountList (AccountInd) WITH NO
+005456       ADVANCING
+005457       DISPLAY ' ' WITH NO ADVANCING
+005460       COMPUTE AccountInd = AccountInd + 1
+005461     END-PERFORM
+005462     DISPLAY '</td></tr>'
+005463   END-PERFORM
+005464   CLOSE USERS
+005465   .
+005465
+005470 112-DB-AdminUserSearch.
+005471   MOVE 0 TO AdminFnd
+005472   OPEN INPUT USERS
+005473     MOVE AdminUsername TO Username
+005473     READ USERS INTO UserRecord KEY IS Username
+005474     IF FileErrorUsers = "00"
+005475       MOVE 1 TO AdminFnd
+005476     END-IF
+005477   CLOSE USERS
+005478   .
+005480
+005481 113-DB-CheckLimits.
+005482   MOVE 0 TO LimitOK
+005483   MOVE 0 TO DailySent
+005484   ACCEPT TxLimitEnv FROM ENVIRONMENT 'TX_LIMIT'
+005485   IF TxLimitEnv > 0
+005486     MOVE FUNCTION NUMVAL (TxLimitEnv) TO TxLimit
+005487   ELSE
+005488     MOVE 10000 TO TxLimit
+005489   END-IF
+005490   ACCEPT DailyLimitEnv FROM ENVIRONMENT 'DAILY_LIMIT'
+005491   IF DailyLimitEnv > 0
+005492     MOVE FUNCTION NUMVAL (DailyLimitEnv) TO DailyLimit
+005493   ELSE
+005494     MOVE 50000 TO DailyLimit
+005495   END-IF
+005496
+005497   PERFORM 106-DB-Timestamp
+005498   COMPUTE LimitTodayDay = CurrentSeconds / 86400
+005499
+005500   PERFORM 107-DB-CkptLoad
+005501   OPEN INPUT PENDING
+005502   MOVE 1 TO CkptSkipInd
+005503   PERFORM UNTIL CkptSkipInd > CkptCount
+005504     READ PENDING AT END EXIT
+005505     ADD 1 TO CkptSkipInd
+005506   END-PERFORM
+005507   PERFORM FOREVER
+005508     READ PENDING INTO PendingRecord AT END EXIT
+005509     IF Info (1:12) = AccountSrc
+005510       MOVE Info (111:18) TO LimitPendTimestamp
+005511       COMPUTE LimitEntryDay = LimitPendTimestamp / 86400
+005512       IF LimitEntryDay = LimitTodayDay
+005513         MOVE Info (27:20) TO LimitPendCredit
+005514         ADD LimitPendCredit TO DailySent
+005515       END-IF
+005516     END-IF
+005517   END-PERFORM
+005518   CLOSE PENDING
+005519
+005520   OPEN INPUT LEDGER
+005521   PERFORM FOREVER
+005522     READ LEDGER INTO LedgerRecord AT END EXIT
+005523     MOVE LedgerInfo (1:12) TO HistSrc
+005524     MOVE LedgerInfo (27:20) TO HistCredit
+005525     MOVE LedgerInfo (112:9) TO HistOutcome
+005526     MOVE LedgerInfo (121:18) TO HistTimestamp
+005527     COMPUTE LimitEntryDay = HistTimestamp / 86400
+005528     IF HistSrc = AccountSrc AND HistOutcome = "Confirmed" AND
+005529       LimitEntryDay = LimitTodayDay
+005530       ADD HistCredit TO DailySent
+005531     END-IF
+005532   END-PERFORM
+005533   CLOSE LEDGER
+005534
+005535   IF Credit > TxLimit OR (DailySent + Credit) > DailyLimit
+005536     MOVE "Rejected" TO LedgerOutcome
+005537     PERFORM 109-DB-LedgerAppend
+005538   ELSE
+005539     MOVE 1 TO LimitOK
+005540   END-IF
+005541   .
+005541
+005542 114-DB-PendingList.
+005543   MOVE 0 TO PendRecInd
+005543   PERFORM 107-DB-CkptLoad
+005544   OPEN INPUT PENDING
+005545   PERFORM FOREVER
+005546     READ PENDING INTO PendingRecord AT END EXIT
+005547     ADD 1 TO PendRecInd
+005550     MOVE Info (1:12) TO HistSrc
+005551     MOVE Info (14:12) TO HistDst
+005552     MOVE Info (27:20) TO HistCredit
+005553     MOVE Info (48:63) TO HistMemo
+005554     MOVE 0 TO PendMine
+005555     MOVE 1 TO AccountInd
+005556     PERFORM UNTIL AccountInd > AccountCount
+005557       IF Account IN AccountList (AccountInd) = HistSrc
+005560         MOVE 1 TO PendMine
+005561       END-IF
+005562       COMPUTE AccountInd = AccountInd + 1
+005563     END-PERFORM
+005564     IF PendMine = 1 AND PendRecInd > CkptCount
+005565       DISPLAY '<tr><td>' WITH NO ADVANCING
+005566       DISPLAY HistSrc WITH NO ADVANCING
+005567       DISPLAY '</td><td>' WITH NO ADVANCING
+005570       DISPLAY HistDst WITH NO ADVANCING
+005571       DISPLAY '</td><td>' WITH NO ADVANCING
+005572       DISPLAY HistCredit WITH NO ADVANCING
+005573       DISPLAY '</td><td>' WITH NO ADVANCING
+005574       DISPLAY HistMemo WITH NO ADVANCING
+005575       DISPLAY '</td><td><form action="/?page=home" method="pos'
+005576       't">' WITH NO ADVANCING
+005577       DISPLAY '<input type="hidden" name="action" value="cancel'
+005600       '_pending"><input type="hidden" name="pending_id" value='
+005601       '"' WITH NO ADVANCING
+005602       DISPLAY PendRecInd WITH NO ADVANCING
+005603       DISPLAY '"><button type="submit">Cancel</button></form>'
+005604       WITH NO ADVANCING
+005605       DISPLAY '</td></tr>'
+005606     END-IF
+005607   END-PERFORM
+005610   CLOSE PENDING
+005611   .
+005612
+005613 115-DB-PendingCancel.
+005614   MOVE 0 TO PendRecInd
+005614   PERFORM 107-DB-CkptLoad
+005615   OPEN INPUT PENDING
+005616   OPEN OUTPUT PENDINGTMP
+005617   PERFORM FOREVER
+005620     READ PENDING INTO PendingRecord AT END EXIT
+005621     ADD 1 TO PendRecInd
+005622     MOVE 0 TO PendMine
+005623     IF PendRecInd = PendCancelId AND PendRecInd > CkptCount
+005624       MOVE Info (1:12) TO HistSrc
+005625       MOVE 1 TO AccountInd
+005626       PERFORM UNTIL AccountInd > AccountCount
+005627         IF Account IN AccountList (AccountInd) = HistSrc
+005630           MOVE 1 TO PendMine
+005631         END-IF
+005632         COMPUTE AccountInd = AccountInd + 1
+005633       END-PERFORM
+005634     END-IF
+005635     IF PendRecInd NOT = PendCancelId OR PendMine NOT = 1
+005636       MOVE Info TO InfoTmp
+005637       WRITE PendingTmpRecord
+005640     END-IF
+005641   END-PERFORM
+005642   CLOSE PENDING
+005643   CLOSE PENDINGTMP
+005644
+005645   OPEN OUTPUT PENDING
+005646   OPEN INPUT PENDINGTMP
+005647   PERFORM FOREVER
+005650     READ PENDINGTMP INTO PendingTmpRecord AT END EXIT
+005651     MOVE InfoTmp TO Info
+005652     WRITE PendingRecord
+005653   END-PERFORM
+005654   CLOSE PENDING
+005655   CLOSE PENDINGTMP
+005656   .
+005429 103-DB-BatchProcess.
+005430   IF ReqCookieName NOT = "session"
+005431     PERFORM 000-Redirect-Login
+005432     EXIT SECTION
+005433   END-IF
+005434
+005435   PERFORM 103-DB-CookieCheck
+005436   IF Loginsuccess NOT = 1
+005437     PERFORM 000-Redirect-Login
+005438     EXIT SECTION
+005439   END-IF
 005440
-005450   PERFORM 103-DB-CookieCheck
-005460   IF Loginsuccess NOT = 1
-005470     PERFORM 000-Redirect-Login
-005500     EXIT SECTION
-005510   END-IF
+005441   PERFORM 103-DB-AdminCheck
+005442   IF Loginsuccess NOT = 1
+005443     PERFORM 000-Redirect-Login
+005444     EXIT SECTION
+005445   END-IF
+005446
+005447   PERFORM 200-HTML-Header
+005448   DISPLAY '<form action="" method="post"><input type="hidden" n'
+005449   'ame="action" value="batch"><button type="submit">Run transac'
+005450   'tion batch</button></form><p><table>'
+005451
+005452   MOVE "action" to Datatarget
+005453     PERFORM 100-Parse-Data
+005454
+005455     IF Datadone = 1 AND Dataval = "batch"
+005456       DISPLAY '<tr><th>Status</th><th>Memo</th><th>Sending Acco'
+005457       'unt</th><th>Receiving Account</th><th>Amount</th></tr>'
+005458
+005459       PERFORM 107-DB-CkptLoad
+005460       IF CkptInflight = 1
+005461         IF CkptOutcome NOT = "Denied"
+005462           MOVE CkptDst TO Account OF AccountRecord
+005463           PERFORM 104-DB-GetAccount
+005464           IF Balance = CkptDstPreBal
+005465             COMPUTE Balance = Balance + CkptCredit
+005466             OPEN I-O ACCOUNTS
+005467               REWRITE AccountRecord
+005468             CLOSE ACCOUNTS
+005469           END-IF
+005470           MOVE CkptSrc TO Account OF AccountRecord
+005471           PERFORM 104-DB-GetAccount
+005472           IF Balance = CkptSrcPreBal
+005473             COMPUTE Balance = Balance - CkptCredit
+005474             OPEN I-O ACCOUNTS
+005475               REWRITE AccountRecord
+005476             CLOSE ACCOUNTS
+005477           END-IF
+005478         END-IF
+005479         IF CkptLedgerDone NOT = 1
+005480           MOVE CkptSrc TO AccountSrc
+005481           MOVE CkptDst TO AccountDst
+005482           MOVE CkptCredit TO Credit
+005483           MOVE CkptOutcome TO LedgerOutcome
+005484           PERFORM 109-DB-LedgerAppend
+005485           MOVE 1 TO CkptLedgerDone
+005486           PERFORM 108-DB-CkptSave
+005487         END-IF
+005488
+005489         MOVE SPACES TO Memo
+005490         OPEN INPUT PENDING
+005491           MOVE 1 TO CkptSkipInd
+005492           PERFORM UNTIL CkptSkipInd > CkptCount
+005493             READ PENDING AT END EXIT
+005494             ADD 1 TO CkptSkipInd
+005495           END-PERFORM
+005496           READ PENDING INTO PendingRecord
+005497             AT END
+005498               CONTINUE
+005499             NOT AT END
+005500               MOVE Info (48:63) TO Memo
+005501           END-READ
+005502         CLOSE PENDING
+005503         DISPLAY '<tr><td>' WITH NO ADVANCING
+005504         DISPLAY CkptOutcome WITH NO ADVANCING
+005505         DISPLAY '</td><td>' WITH NO ADVANCING
+005506         DISPLAY Memo WITH NO ADVANCING
+005507         DISPLAY '</td><td>' WITH NO ADVANCING
+005508         DISPLAY CkptSrc
+005509         DISPLAY '</td><td>' WITH NO ADVANCING
+005510         DISPLAY CkptDst
+005511         DISPLAY '</td><td>' WITH NO ADVANCING
+005512         DISPLAY CkptCredit
+005513         DISPLAY '</td></tr>'
+005514
+005515         ADD 1 TO CkptCount
+005516         MOVE 0 TO CkptInflight
+005517         MOVE 0 TO CkptLedgerDone
+005518         PERFORM 108-DB-CkptSave
+005519       END-IF
 005520
-005530   PERFORM 103-DB-AdminCheck
-005540   IF Loginsuccess NOT = 1
-005550     PERFORM 000-Redirect-Login
-005560     EXIT SECTION
-005570   END-IF
-005600
-005610
-005620   PERFORM 200-HTML-Header
-005630   DISPLAY '<form action="" method="post"><input type="hidden" n'
-005640   'ame="action" value="batch"><button type="submit">Run transac'
-005650   'tion batch</button></form><p><table>'
-005660
-005670   MOVE "action" to Datatarget
-005700     PERFORM 100-Parse-Data
-005710
-005720     IF Datadone = 1 AND Dataval = "batch"
-005730       DISPLAY '<tr><th>Status</th><th>Memo</th><th>Sending Acco'
-005740       'unt</th><th>Receiving Account</th><th>Amount</th></tr>'
-005750         OPEN INPUT PENDING
-005760           PERFORM FOREVER
-005770             READ PENDING INTO PendingRecord AT END EXIT
-006000             PERFORM NOT AT END
-006010             MOVE Info (1:12) TO AccountSrc
-006020             MOVE Info (14:12) TO AccountDst
-006030             MOVE Info (27:20) TO Credit
-006040             MOVE Info (48:) TO Memo
-006050
-006060             MOVE 0 TO Readdone
-006070             MOVE AccountSrc TO Account OF AccountRecord
-006100             PERFORM 104-DB-GetAccount
-006110             IF AccountFnd = 1 AND Credit <= Balance
-006120               MOVE AccountDst TO Account OF AccountRecord
-006130               PERFORM 104-DB-GetAccount
-006140               DISPLAY 'Accounthasmoney'
-006150               IF AccountFnd = 1
-006160                 MOVE 1 TO Readdone
-006170               END-IF
-006200             END-IF
-006210             DISPLAY '<tr><td>' WITH NO ADVANCING
-006220             IF Readdone NOT = 1
-006230               DISPLAY 'Denied' WITH NO ADVANCING
-006240             ELSE
-006250               DISPLAY 'Confirmed' WITH NO ADVANCING
-006260               COMPUTE Balance = Balance + Credit
-006270               OPEN I-O ACCOUNTS
-006300                 REWRITE AccountRecord
-006310               CLOSE ACCOUNTS
-006320               MOVE AccountSrc TO Account OF AccountRecord
-006330               PERFORM 104-DB-GetAccount
-006340               COMPUTE Balance = Balance - Credit
-006350               OPEN I-O ACCOUNTS
-006360                 REWRITE AccountRecord
-006370               CLOSE ACCOUNTS
-006400             END-IF
-006410             DISPLAY '</td><td>' WITH NO ADVANCING
-006420             DISPLAY Memo WITH NO ADVANCING
-006430             DISPLAY '</td><td>' WITH NO ADVANCING
-006440             DISPLAY AccountSrc
-006450             DISPLAY '</td><td>' WITH NO ADVANCING
-006460             DISPLAY AccountDst
-006470             DISPLAY '</td><td>' WITH NO ADVANCING
-006500             DISPLAY Credit
-006510             DISPLAY '</td></tr>'
-006520
-006530           END-PERFORM
-006540         CLOSE PENDING
-006550       DISPLAY '</table></p>'
-006560       OPEN OUTPUT PENDING CLOSE PENDING
-006570     END-IF
-006600   PERFORM 201-HTML-Footer
-006610   .
+005521       OPEN INPUT PENDING
+005522       MOVE 1 TO CkptSkipInd
+005523       PERFORM UNTIL CkptSkipInd > CkptCount
+005524         READ PENDING AT END EXIT
+005525         ADD 1 TO CkptSkipInd
+005526       END-PERFORM
+005527           PERFORM FOREVER
+005528             READ PENDING INTO PendingRecord AT END EXIT
+005529             PERFORM NOT AT END
+005530             MOVE Info (1:12) TO AccountSrc
+005531             MOVE Info (14:12) TO AccountDst
+005532             MOVE Info (27:20) TO Credit
+005533             MOVE Info (48:63) TO Memo
+005534
+005535             MOVE 0 TO Readdone
+005536             MOVE AccountSrc TO Account OF AccountRecord
+005537             PERFORM 104-DB-GetAccount
+005538             IF AccountFnd = 1 AND Credit <= Balance
+005539               MOVE AccountDst TO Account OF AccountRecord
+005540               PERFORM 104-DB-GetAccount
+005541               DISPLAY 'Accounthasmoney'
+005542               IF AccountFnd = 1
+005543                 MOVE 1 TO Readdone
+005544               END-IF
+005545             END-IF
+005546             DISPLAY '<tr><td>' WITH NO ADVANCING
+005547             IF Readdone NOT = 1
+005548               DISPLAY 'Denied' WITH NO ADVANCING
+005549               MOVE AccountSrc TO CkptSrc
+005550               MOVE AccountDst TO CkptDst
+005551               MOVE Credit TO CkptCredit
+005552               MOVE "Denied" TO CkptOutcome
+005553               MOVE 1 TO CkptInflight
+005554               MOVE 0 TO CkptLedgerDone
+005555               PERFORM 108-DB-CkptSave
+005556               MOVE "Denied" TO LedgerOutcome
+005557               PERFORM 109-DB-LedgerAppend
+005558               MOVE 1 TO CkptLedgerDone
+005559               PERFORM 108-DB-CkptSave
+005560               ADD 1 TO CkptCount
+005561               MOVE 0 TO CkptInflight
+005562               PERFORM 108-DB-CkptSave
+005563             ELSE
+005564               DISPLAY 'Confirmed' WITH NO ADVANCING
+005565               MOVE Balance TO CkptDstPreBal
+005566               MOVE AccountSrc TO Account OF AccountRecord
+005567               PERFORM 104-DB-GetAccount
+005568               MOVE Balance TO CkptSrcPreBal
+005569               MOVE AccountSrc TO CkptSrc
+005570               MOVE AccountDst TO CkptDst
+005571               MOVE Credit TO CkptCredit
+005572               MOVE "Confirmed" TO CkptOutcome
+005573               MOVE 1 TO CkptInflight
+005574               MOVE 0 TO CkptLedgerDone
+005575               PERFORM 108-DB-CkptSave
+005576               MOVE AccountDst TO Account OF AccountRecord
+005577               PERFORM 104-DB-GetAccount
+005578               COMPUTE Balance = Balance + Credit
+005579               OPEN I-O ACCOUNTS
+005580                 REWRITE AccountRecord
+005581               CLOSE ACCOUNTS
+005582               MOVE AccountSrc TO Account OF AccountRecord
+005583               PERFORM 104-DB-GetAccount
+005584               COMPUTE Balance = Balance - Credit
+005585               OPEN I-O ACCOUNTS
+005586                 REWRITE AccountRecord
+005587               CLOSE ACCOUNTS
+005588               MOVE "Confirmed" TO LedgerOutcome
+005589               PERFORM 109-DB-LedgerAppend
+005590               MOVE 1 TO CkptLedgerDone
+005591               PERFORM 108-DB-CkptSave
+005592               ADD 1 TO CkptCount
+005593               MOVE 0 TO CkptInflight
+005594               PERFORM 108-DB-CkptSave
+005595             END-IF
+005596             DISPLAY '</td><td>' WITH NO ADVANCING
+005597             DISPLAY Memo WITH NO ADVANCING
+005598             DISPLAY '</td><td>' WITH NO ADVANCING
+005599             DISPLAY AccountSrc
+005600             DISPLAY '</td><td>' WITH NO ADVANCING
+005601             DISPLAY AccountDst
+005602             DISPLAY '</td><td>' WITH NO ADVANCING
+005603             DISPLAY Credit
+005604             DISPLAY '</td></tr>'
+005605
+005606           END-PERFORM
+005607         CLOSE PENDING
+005608       DISPLAY '</table></p>'
+005609     END-IF
+005610   PERFORM 201-HTML-Footer
+005611   .
 006620
 006630 000-Redirect-Login.
 006640   MOVE 302 TO StatusCode
@@ -490,7 +1022,12 @@
 007520
 007530   if Loginsuccess NOT = 1
 007540     IF Loginattempt = 1
-007550       DISPLAY '<strong>Failed to login!</strong>'
+007541       IF Loginlocked = 1
+007542         DISPLAY '<strong>Account locked, try again later.</stron'
+007543         'g>'
+007544       ELSE
+007550         DISPLAY '<strong>Failed to login!</strong>'
+007551       END-IF
 007560     END-IF
 007570   END-IF
 007600
@@ -580,6 +1117,17 @@
 011040     EXIT SECTION
 011050   END-IF
 011060
+011061   MOVE "action" to Datatarget
+011062   PERFORM 100-Parse-Data
+011063   IF Datadone = 1 AND Dataval = "cancel_pending"
+011064     MOVE "pending_id" to Datatarget
+011065     PERFORM 100-Parse-Data
+011066     IF Datadone = 1 AND FUNCTION NUMVAL (Dataval) > 0
+011067       MOVE FUNCTION NUMVAL (Dataval) TO PendCancelId
+011070       PERFORM 115-DB-PendingCancel
+011071     END-IF
+011072   END-IF
+011073
 011070   PERFORM 200-HTML-Header
 011100   DISPLAY '<title>Bank site - Home</title><body>'
 011110
@@ -601,9 +1149,21 @@
 011310     DISPLAY '</td><td> $' WITH NO ADVANCING
 011320     DISPLAY Balance
 011330     DISPLAY '</td></tr>'
+011331     DISPLAY '<tr><td colspan="2"><table><tr><th>Date</th><th>Cou'
+011332     'nterparty</th><th>Amount</th><th>Memo</th><th>Stat'
+011333     'us</th></tr>'
+011333     MOVE Account IN AccountRecord TO HistTarget
+011334     PERFORM 110-DB-LedgerHistory
+011335     DISPLAY '</table></td></tr>'
 011340     COMPUTE AccountInd = AccountInd + 1
 011350   END-PERFORM
 011360
+011361   DISPLAY '</table></p><h3>Pending transfers</h3><p><table><tr>'
+011362   '<th>From</th><th>To</th><th>Amount</th><th>Memo</th><th></t'
+011363   'h></tr>'
+011364   PERFORM 114-DB-PendingList
+011365   DISPLAY '</table></p>'
+011366
 011370   DISPLAY '</table></p><marquee>Limited time offer! <a href="/?'
 011400   'page=flag">Buy a flag</a> for only $99,999,999.99!</marquee>'
 011410   '</body>'
@@ -734,6 +1294,7 @@
 013360     EXIT SECTION
 013370   END-IF
 013400
+013401  MOVE 0 TO SendLimited
 013410  MOVE "action" to Datatarget
 013420  PERFORM 100-Parse-Data
 013430  IF Datadone = 1 AND Dataval = "send"
@@ -762,7 +1323,12 @@
 013720            IF Datadone = 1
 013730              PERFORM 102-Decode
 013740              MOVE Dataval TO Memo
-013750              PERFORM 105-DB-Transact
+013741              PERFORM 113-DB-CheckLimits
+013742              IF LimitOK = 1
+013750                PERFORM 105-DB-Transact
+013751              ELSE
+013752                MOVE 1 TO SendLimited
+013753              END-IF
 013760            END-IF
 013770          END-IF
 014000        END-IF
@@ -775,6 +1341,10 @@
 014070  DISPLAY '<title>Bank site - Make a transaction</title><body>'
 014100  PERFORM 010-Auth-Navbar
 014110  DISPLAY '<h2>Make a transaction</h2>'
+014111  IF SendLimited = 1
+014112    DISPLAY '<p>Transfer rejected: exceeds your per-transaction'
+014113    ' or daily sending limit.</p>'
+014114  END-IF
 014120
 014130  DISPLAY '<form action="/?page=transact" method="post"><input t'
 014140  'ype="hidden" name="action" value="send"><p><label for="send_a'
@@ -891,40 +1461,10 @@
 015730   END-IF
 015740
 015750   PERFORM 200-HTML-Header
-015760   MOVE 'administrator' to Username
-015770   MOVE 0 TO Loginsuccess
-016000   OPEN INPUT USERS
-016010     READ USERS
-016020       INTO UserRecord
-016030       KEY IS Username
-016040     END-READ
-016050   CLOSE USERS
-016060   DISPLAY '<!--'
-016070   DISPLAY '<h3>Your accounts ( ' WITH NO ADVANCING
-016100   DISPLAY AccountCount
-016110   DISPLAY ')</h3><p><table><tr><th>Account</th><th>Balance</th>'
-016120   '<td></td></tr>'
-016130
-016140   MOVE 1 TO AccountInd
-016150   PERFORM UNTIL AccountInd > AccountCount
-016160       MOVE Account IN AccountList (AccountInd) TO Account OF
-016170       AccountRecord
-016200       PERFORM 104-DB-GetAccount
-016210       DISPLAY '<tr><td>' WITH NO ADVANCING
-016220       DISPLAY Account IN AccountRecord
-016230       DISPLAY '</td><td> $' WITH NO ADVANCING
-016240       DISPLAY Balance
-016250       DISPLAY '</td></tr>'
-016260       COMPUTE AccountInd = AccountInd + 1
-016270   END-PERFORM
-016300
-016310   DISPLAY '</table></p>'
-016320   DISPLAY '-->'
-016330
-016340   PERFORM 103-DB-AdminCheck
-016350   IF Loginsuccess NOT = 1
-016360       EXIT SECTION
-016370   END-IF
+015760   PERFORM 103-DB-AdminCheck
+015770   IF Loginsuccess NOT = 1
+015780       EXIT SECTION
+015790   END-IF
 016400
 016410   MOVE "action" to Datatarget
 016420   PERFORM 100-Parse-Data
@@ -970,5 +1510,45 @@
 017120   DISPLAY '</select></p><p><button type="submit">Submit</button'
 017130   '></p></form>'
 017140
+017141   DISPLAY '<h2>User directory</h2><form action="/?page=admin" me'
+017142   'thod="post"><input type="hidden" name="action" value="searc'
+017143   'h">'
+017143   '<p><label for="search_user">Look up username</label><input n'
+017144   'ame="search_user" id="search_user"></p><p><button type="subm'
+017145   'it">Search</button></form>'
+017146
+017147   MOVE "search_user" to Datatarget
+017150   PERFORM 100-Parse-Data
+017151   DISPLAY '<p><table><tr><th>Username</th><th>Admin</th><th>Acc'
+017152   'ounts</th></tr>'
+017153   IF Datadone = 1 AND Dataval NOT = SPACES
+017154     MOVE Dataval TO AdminUsername
+017155     PERFORM 112-DB-AdminUserSearch
+017156     IF AdminFnd = 1
+017157       DISPLAY '<tr><td>' WITH NO ADVANCING
+017160       DISPLAY Username WITH NO ADVANCING
+017161       DISPLAY '</td><td>' WITH NO ADVANCING
+017162       IF IsAdmin = 1
+017163         DISPLAY 'Yes' WITH NO ADVANCING
+017164       ELSE
+017165         DISPLAY 'No' WITH NO ADVANCING
+017166       END-IF
+017167       DISPLAY '</td><td>' WITH NO ADVANCING
+017170       MOVE 1 TO AccountInd
+017171       PERFORM UNTIL AccountInd > AccountCount
+017172         DISPLAY Account IN AccountList (AccountInd) WITH NO
+017173         ADVANCING
+017174         DISPLAY ' ' WITH NO ADVANCING
+017175         COMPUTE AccountInd = AccountInd + 1
+017176       END-PERFORM
+017177       DISPLAY '</td></tr>'
+017200     ELSE
+017201       DISPLAY '<tr><td colspan="3">No such user</td></tr>'
+017202     END-IF
+017203   ELSE
+017204     PERFORM 111-DB-AdminDirectory
+017205   END-IF
+017206   DISPLAY '</table></p>'
+017207
 017150   PERFORM 201-HTML-Footer
 017160   .
