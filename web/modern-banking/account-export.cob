@@ -0,0 +1,89 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. AccountExport.
+000030
+000040 ENVIRONMENT DIVISION.
+000050
+000060 INPUT-OUTPUT SECTION.
+000070
+000100 FILE-CONTROL.
+000110   SELECT OPTIONAL ACCOUNTS
+000120   ASSIGN TO '/var/banking/accounts.dat'
+000130   FILE STATUS IS FileErrorAccounts
+000140   LOCK MODE IS AUTOMATIC
+000150   ORGANIZATION IS INDEXED
+000160   ACCESS IS SEQUENTIAL
+000170   RECORD KEY Account OF AccountRecord.
+000180
+000190   SELECT OPTIONAL ACCTCSV
+000200   ASSIGN TO '/var/banking/accounts.csv'
+000210   LOCK MODE IS AUTOMATIC
+000220   ORGANIZATION IS LINE SEQUENTIAL
+000230   ACCESS SEQUENTIAL.
+000240
+000250 DATA DIVISION.
+000260
+000270 FILE SECTION.
+000280
+000290 FD ACCOUNTS.
+000300   COPY ACCTREC.
+000310
+000320 FD ACCTCSV.
+000330 01 AcctCsvLine PIC X(64).
+000340
+000350 WORKING-STORAGE SECTION.
+000360
+000370 01 FileErrorAccounts PIC XX.
+000380
+000390 01 CurDateTime PIC X(21).
+000400 01 CurDateYMD  PIC 9(8) VALUE 0.
+000410 01 CurTimeHH   PIC 9(2) VALUE 0.
+000420 01 CurTimeMM   PIC 9(2) VALUE 0.
+000430 01 CurTimeSS   PIC 9(2) VALUE 0.
+000440
+000450 01 CsvAccount    PIC 9(12).
+000460 01 CsvBalance    PIC 9(18).99.
+000470 01 CsvTimestamp  PIC 9(14).
+000480
+000490 01 AccountsRead    PIC 9(9) VALUE 0.
+000500
+000510 PROCEDURE DIVISION.
+000520
+000530 000-Main.
+000540   PERFORM 100-Initialize
+000550   PERFORM 200-Export-Accounts
+000560   PERFORM 900-Finish
+000570   STOP RUN
+000580   .
+000590
+000600 100-Initialize.
+000610   MOVE FUNCTION CURRENT-DATE TO CurDateTime
+000620   MOVE CurDateTime (1:8) TO CurDateYMD
+000630   MOVE CurDateTime (9:2) TO CurTimeHH
+000640   MOVE CurDateTime (11:2) TO CurTimeMM
+000650   MOVE CurDateTime (13:2) TO CurTimeSS
+000660   STRING CurDateYMD CurTimeHH CurTimeMM CurTimeSS INTO
+000670   CsvTimestamp
+000680   .
+000690
+000700 200-Export-Accounts.
+000710   OPEN INPUT ACCOUNTS
+000720   OPEN OUTPUT ACCTCSV
+000730     MOVE "Account,Balance,AsOf" TO AcctCsvLine
+000740     WRITE AcctCsvLine
+000750     PERFORM FOREVER
+000760       READ ACCOUNTS NEXT INTO AccountRecord AT END EXIT
+000770       ADD 1 TO AccountsRead
+000780       MOVE Account TO CsvAccount
+000790       MOVE Balance TO CsvBalance
+000800       STRING CsvAccount ',' CsvBalance ',' CsvTimestamp INTO
+000810       AcctCsvLine
+000820       WRITE AcctCsvLine
+000830     END-PERFORM
+000840   CLOSE ACCTCSV
+000850   CLOSE ACCOUNTS
+000860   .
+000870
+000880 900-Finish.
+000890   DISPLAY 'Accounts exported: '
+000900   DISPLAY AccountsRead
+000910   .
