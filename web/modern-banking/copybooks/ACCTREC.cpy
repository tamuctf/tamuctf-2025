@@ -0,0 +1,4 @@
+000010 01 AccountRecord.
+000020   05 Account PICTURE 9(12) VALUE 0.
+000030   05 Balance PIC 9(18)V99 VALUE 0.
+000040   05 AccrualDate PIC 9(8) VALUE 0.
